@@ -1,17 +1,239 @@
 IDENTIFICATION DIVISION.
 PROGRAM-ID. CONVERTIR-HOJAS.
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT HOJAS-TRANS-FILE ASSIGN TO "HOJASTXN.DAT"
+        ORGANIZATION IS LINE SEQUENTIAL.
+    SELECT LIQUIDACION-FILE ASSIGN TO "LIQUIDACION.RPT"
+        ORGANIZATION IS LINE SEQUENTIAL.
+    SELECT CUENTAS-CLIENTES-FILE ASSIGN TO "CUENTASCLI.DAT"
+        ORGANIZATION IS INDEXED
+        ACCESS MODE IS DYNAMIC
+        RECORD KEY IS CC-CLIENTE-ID
+        FILE STATUS IS WS-Cuentas-Status.
+    SELECT AUDITORIA-FILE ASSIGN TO "AUDITORIA.DAT"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-Auditoria-Status.
+    SELECT RECHAZOS-FILE ASSIGN TO "RECHAZOS.DAT"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-Rechazos-Status.
 DATA DIVISION.
+FILE SECTION.
+FD  HOJAS-TRANS-FILE.
+    COPY HOJASTRANS.
+FD  LIQUIDACION-FILE.
+01  LIQUIDACION-LINEA PIC X(80).
+FD  CUENTAS-CLIENTES-FILE.
+    COPY CUENTACLI.
+FD  AUDITORIA-FILE.
+    COPY AUDITORIA.
+FD  RECHAZOS-FILE.
+    COPY RECHAZO.
 WORKING-STORAGE SECTION.
+01  Modo-Operacion PIC X VALUE "I".
 01  Hojas PIC S9(5) VALUE ZEROS.
 01  Total PIC S9(8).
+01  Fin-Archivo PIC X VALUE "N".
+01  Gran-Total PIC S9(9) VALUE ZEROS.
+01  Cantidad-Tickets PIC 9(5) VALUE ZEROS.
+01  Tipo-Pago PIC X VALUE "C".
+01  Cliente-ID PIC X(6) VALUE SPACES.
+01  WS-Cuentas-Status PIC XX VALUE "00".
+01  WS-Auditoria-Status PIC XX VALUE "00".
+01  WS-Rechazos-Status PIC XX VALUE "00".
+01  Tipo-Trabajo PIC 9 VALUE 1.
+01  Tarifa-Hoja PIC 9(4) VALUE 20.
+01  Operador PIC X(10) VALUE SPACES.
+01  WS-Fecha-Sistema PIC 9(8) VALUE ZEROS.
+01  WS-Hora-Sistema PIC 9(8) VALUE ZEROS.
+01  Audit-Entrada PIC X(40) VALUE SPACES.
+01  Audit-Salida PIC X(40) VALUE SPACES.
+01  Entrada-Valida PIC X VALUE "Y".
 PROCEDURE DIVISION.
+MAIN-PROCEDURE.
+    DISPLAY "Ingrese operador:".
+    ACCEPT Operador.
+    DISPLAY "Ingrese modo (I = Individual, L = Lote):".
+    ACCEPT Modo-Operacion.
+    IF Modo-Operacion = "L" OR Modo-Operacion = "l"
+        PERFORM PROCESAR-LOTE
+    ELSE
+        PERFORM PROCESAR-INDIVIDUAL
+    END-IF.
+    PERFORM REGISTRAR-AUDITORIA.
+    STOP RUN.
+
+REGISTRAR-AUDITORIA.
+    ACCEPT WS-Fecha-Sistema FROM DATE YYYYMMDD.
+    ACCEPT WS-Hora-Sistema FROM TIME.
+    OPEN EXTEND AUDITORIA-FILE.
+    IF WS-Auditoria-Status = "35"
+        OPEN OUTPUT AUDITORIA-FILE
+        CLOSE AUDITORIA-FILE
+        OPEN EXTEND AUDITORIA-FILE
+    END-IF.
+    MOVE "CONVERTIR-HOJAS" TO AU-PROGRAMA.
+    MOVE WS-Fecha-Sistema TO AU-FECHA.
+    MOVE WS-Hora-Sistema TO AU-HORA.
+    MOVE Operador TO AU-OPERADOR.
+    MOVE Audit-Entrada TO AU-ENTRADA.
+    MOVE Audit-Salida TO AU-SALIDA.
+    WRITE AUDITORIA-RECORD.
+    CLOSE AUDITORIA-FILE.
+
+REGISTRAR-RECHAZO.
+    ACCEPT WS-Fecha-Sistema FROM DATE YYYYMMDD.
+    ACCEPT WS-Hora-Sistema FROM TIME.
+    OPEN EXTEND RECHAZOS-FILE.
+    IF WS-Rechazos-Status = "35"
+        OPEN OUTPUT RECHAZOS-FILE
+        CLOSE RECHAZOS-FILE
+        OPEN EXTEND RECHAZOS-FILE
+    END-IF.
+    MOVE "CONVERTIR-HOJAS" TO RZ-PROGRAMA.
+    MOVE WS-Fecha-Sistema TO RZ-FECHA.
+    MOVE WS-Hora-Sistema TO RZ-HORA.
+    MOVE Operador TO RZ-OPERADOR.
+    MOVE "CANTIDAD DE HOJAS INVALIDA" TO RZ-MOTIVO.
+    STRING "HOJAS=" Hojas DELIMITED BY SIZE INTO RZ-DETALLE.
+    WRITE RECHAZO-RECORD.
+    CLOSE RECHAZOS-FILE.
+
+PROCESAR-INDIVIDUAL.
+    DISPLAY "Tipo de trabajo (1=B/N simple faz, 2=B/N doble faz,".
+    DISPLAY "                 3=Color simple faz, 4=Color doble faz):".
+    ACCEPT Tipo-Trabajo.
+    PERFORM DETERMINAR-TARIFA.
     DISPLAY "Ingrese la cantidad de hojas:".
     ACCEPT Hojas.
-    COMPUTE Total = 20 * Hojas.
-    IF Hojas > 30 THEN
+    IF Hojas < 1
+        MOVE "N" TO Entrada-Valida
+        PERFORM REGISTRAR-RECHAZO
+        MOVE 0 TO Total
+        DISPLAY "Cantidad de hojas invalida, rechazado."
+    ELSE
+        MOVE "Y" TO Entrada-Valida
+        PERFORM CALCULAR-TOTAL
+        DISPLAY "El total a pagar es: $" Total
+        DISPLAY "Forma de pago (C = Contado, T = Cuenta cliente):"
+        ACCEPT Tipo-Pago
+        IF Tipo-Pago = "T" OR Tipo-Pago = "t"
+            DISPLAY "Ingrese ID de cliente:"
+            ACCEPT Cliente-ID
+            PERFORM ABRIR-CUENTAS-CLIENTES
+            PERFORM POSTEAR-CUENTA-CLIENTE
+            CLOSE CUENTAS-CLIENTES-FILE
+            DISPLAY "Cargo registrado en cuenta del cliente " Cliente-ID
+        END-IF
+    END-IF.
+    STRING "HOJAS=" Hojas DELIMITED BY SIZE INTO Audit-Entrada.
+    STRING "TOTAL=" Total DELIMITED BY SIZE INTO Audit-Salida.
+
+DETERMINAR-TARIFA.
+    EVALUATE Tipo-Trabajo
+        WHEN 1
+            MOVE 20 TO Tarifa-Hoja
+        WHEN 2
+            MOVE 30 TO Tarifa-Hoja
+        WHEN 3
+            MOVE 35 TO Tarifa-Hoja
+        WHEN 4
+            MOVE 50 TO Tarifa-Hoja
+        WHEN OTHER
+            MOVE 20 TO Tarifa-Hoja
+    END-EVALUATE.
+
+CALCULAR-TOTAL.
+    IF Hojas > 30
         PERFORM VENTA-HOJAS
     ELSE
-        DISPLAY "El total a pagar es: $" + Total.
-        STOP RUN.
+        COMPUTE Total = Tarifa-Hoja * Hojas
     END-IF.
-    STOP RUN.
+
+VENTA-HOJAS.
+    EVALUATE TRUE
+        WHEN Hojas <= 100
+            COMPUTE Total = Hojas * Tarifa-Hoja * 0.9
+        WHEN Hojas <= 500
+            COMPUTE Total = Hojas * Tarifa-Hoja * 0.8
+        WHEN OTHER
+            COMPUTE Total = Hojas * Tarifa-Hoja * 0.65
+    END-EVALUATE.
+
+ABRIR-CUENTAS-CLIENTES.
+    OPEN I-O CUENTAS-CLIENTES-FILE.
+    IF WS-Cuentas-Status = "35"
+        OPEN OUTPUT CUENTAS-CLIENTES-FILE
+        CLOSE CUENTAS-CLIENTES-FILE
+        OPEN I-O CUENTAS-CLIENTES-FILE
+    END-IF.
+
+POSTEAR-CUENTA-CLIENTE.
+    MOVE Cliente-ID TO CC-CLIENTE-ID.
+    READ CUENTAS-CLIENTES-FILE
+        INVALID KEY
+            MOVE Cliente-ID TO CC-CLIENTE-ID
+            MOVE SPACES TO CC-NOMBRE
+            MOVE Total TO CC-SALDO
+            WRITE CUENTA-CLIENTE-RECORD
+        NOT INVALID KEY
+            ADD Total TO CC-SALDO
+            REWRITE CUENTA-CLIENTE-RECORD
+    END-READ.
+
+PROCESAR-LOTE.
+    MOVE ZEROS TO Gran-Total.
+    MOVE ZEROS TO Cantidad-Tickets.
+    MOVE "N" TO Fin-Archivo.
+    OPEN INPUT HOJAS-TRANS-FILE.
+    OPEN OUTPUT LIQUIDACION-FILE.
+    PERFORM ABRIR-CUENTAS-CLIENTES.
+    PERFORM UNTIL Fin-Archivo = "Y"
+        READ HOJAS-TRANS-FILE
+            AT END
+                MOVE "Y" TO Fin-Archivo
+            NOT AT END
+                PERFORM PROCESAR-TICKET-LOTE
+        END-READ
+    END-PERFORM.
+    PERFORM ESCRIBIR-RESUMEN-LOTE.
+    CLOSE HOJAS-TRANS-FILE.
+    CLOSE LIQUIDACION-FILE.
+    CLOSE CUENTAS-CLIENTES-FILE.
+    DISPLAY "Liquidacion generada. Tickets: " Cantidad-Tickets
+        " Total: $" Gran-Total.
+    STRING "LOTE TICKETS=" Cantidad-Tickets
+        DELIMITED BY SIZE INTO Audit-Entrada.
+    STRING "GRAN-TOTAL=" Gran-Total DELIMITED BY SIZE INTO Audit-Salida.
+
+PROCESAR-TICKET-LOTE.
+    MOVE HT-HOJAS TO Hojas.
+    MOVE HT-TIPO-TRABAJO TO Tipo-Trabajo.
+    IF Hojas < 1
+        MOVE "N" TO Entrada-Valida
+        PERFORM REGISTRAR-RECHAZO
+        MOVE 0 TO Total
+        STRING "TICKET " HT-TICKET-ID " RECHAZADO HOJAS " HT-HOJAS
+            DELIMITED BY SIZE INTO LIQUIDACION-LINEA
+        WRITE LIQUIDACION-LINEA
+    ELSE
+        PERFORM DETERMINAR-TARIFA
+        PERFORM CALCULAR-TOTAL
+        ADD Total TO Gran-Total
+        ADD 1 TO Cantidad-Tickets
+        IF HT-CLIENTE-ID NOT = SPACES
+            MOVE HT-CLIENTE-ID TO Cliente-ID
+            PERFORM POSTEAR-CUENTA-CLIENTE
+        END-IF
+        STRING "TICKET " HT-TICKET-ID " HOJAS " HT-HOJAS
+            " TOTAL $" Total
+            DELIMITED BY SIZE INTO LIQUIDACION-LINEA
+        WRITE LIQUIDACION-LINEA
+    END-IF.
+
+ESCRIBIR-RESUMEN-LOTE.
+    STRING "TOTAL TICKETS " Cantidad-Tickets
+        " GRAN TOTAL $" Gran-Total
+        DELIMITED BY SIZE INTO LIQUIDACION-LINEA.
+    WRITE LIQUIDACION-LINEA.
