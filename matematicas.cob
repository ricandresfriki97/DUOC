@@ -2,39 +2,386 @@
        PROGRAM-ID. OPERACIONES-MATEMATICAS.
 
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT MATH-TRANS-FILE ASSIGN TO "MATHTXN.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT MATH-REPORT-FILE ASSIGN TO "MATHRPT.RPT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT MATH-LOG-FILE ASSIGN TO "MATHLOG.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-Mathlog-Status.
+           SELECT AUDITORIA-FILE ASSIGN TO "AUDITORIA.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-Auditoria-Status.
+           SELECT RECHAZOS-FILE ASSIGN TO "RECHAZOS.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-Rechazos-Status.
 
        DATA DIVISION.
+       FILE SECTION.
+       FD  MATH-TRANS-FILE.
+           COPY MATHTRANS.
+       FD  MATH-REPORT-FILE.
+       01  MATH-REPORT-LINEA PIC X(80).
+       FD  MATH-LOG-FILE.
+           COPY MATHLOG.
+       FD  AUDITORIA-FILE.
+           COPY AUDITORIAF.
+       FD  RECHAZOS-FILE.
+           COPY RECHAZOF.
+
        WORKING-STORAGE SECTION.
-       01 A              PIC 999 VALUE 0.
-       01 B              PIC 999 VALUE 0.
-       01 SUMA           PIC 999 VALUE 0.
-       01 RESTA          PIC 999 VALUE 0.
-       01 MULTIPLICACION PIC 99999 VALUE 0.
-       01 CUOCIENTE      PIC 999V99 VALUE 0.
-       01 RESTO          PIC 999 VALUE 0.
-       01 POTENCIA       PIC 99999 VALUE 0.
+       01 A              PIC S9(7)V99 VALUE 0.
+       01 B              PIC S9(7)V99 VALUE 0.
+       01 SUMA           PIC S9(7)V99 VALUE 0.
+       01 RESTA          PIC S9(7)V99 VALUE 0.
+       01 MULTIPLICACION PIC S9(9)V99 VALUE 0.
+       01 CUOCIENTE      PIC S9(7)V99 VALUE 0.
+       01 RESTO          PIC S9(7)V99 VALUE 0.
+       01 POTENCIA       PIC S9(9)V99 VALUE 0.
+       01 Modo-Operacion PIC X VALUE "I".
+       01 Operador       PIC X(10) VALUE SPACES.
+       01 Fecha-Actual   PIC 9(8) VALUE 0.
+       01 Hora-Actual    PIC 9(8) VALUE 0.
+       01 Fin-Archivo    PIC X VALUE "N".
+       01 Cantidad-Pares PIC 9(5) VALUE ZEROS.
+       01 Operacion-Seleccionada PIC 9 VALUE 7.
+       01 Potencia-Desbordada    PIC X VALUE "N".
+       01 Audit-Entrada PIC X(40) VALUE SPACES.
+       01 Audit-Salida  PIC X(40) VALUE SPACES.
+       01 Entrada-Valida PIC X VALUE "Y".
+       01 WS-Auditoria-Status PIC XX VALUE "00".
+       01 WS-Rechazos-Status  PIC XX VALUE "00".
+       01 WS-Mathlog-Status   PIC XX VALUE "00".
+       01 WS-A-Input PIC X(15) VALUE SPACES.
+       01 WS-B-Input PIC X(15) VALUE SPACES.
+       01 Suma-Desbordada           PIC X VALUE "N".
+       01 Resta-Desbordada          PIC X VALUE "N".
+       01 Multiplicacion-Desbordada PIC X VALUE "N".
+       01 Cuociente-Desbordada      PIC X VALUE "N".
+       01 Resto-Desbordada          PIC X VALUE "N".
+       01 WS-Rechazo-Motivo PIC X(40) VALUE "DIVISION POR CERO".
 
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
+           DISPLAY "Ingrese su nombre de operador: ".
+           ACCEPT Operador.
+           DISPLAY "Modo (I = Individual, L = Lote): ".
+           ACCEPT Modo-Operacion.
+           DISPLAY "Seleccione operacion:".
+           DISPLAY "  1 = Suma            2 = Resta".
+           DISPLAY "  3 = Multiplicacion  4 = Cuociente".
+           DISPLAY "  5 = Resto           6 = Potencia".
+           DISPLAY "  7 = Todas".
+           ACCEPT Operacion-Seleccionada.
+           IF Modo-Operacion = "L" OR Modo-Operacion = "l"
+               PERFORM PROCESAR-LOTE
+           ELSE
+               PERFORM PROCESAR-INDIVIDUAL
+           END-IF.
+           PERFORM REGISTRAR-AUDITORIA-GENERAL.
+           STOP RUN.
+
+       REGISTRAR-AUDITORIA-GENERAL.
+           ACCEPT Fecha-Actual FROM DATE YYYYMMDD.
+           ACCEPT Hora-Actual FROM TIME.
+           OPEN EXTEND AUDITORIA-FILE.
+           IF WS-Auditoria-Status = "35"
+               OPEN OUTPUT AUDITORIA-FILE
+               CLOSE AUDITORIA-FILE
+               OPEN EXTEND AUDITORIA-FILE
+           END-IF.
+           MOVE "OPERACIONES-MATEMATICAS" TO AU-PROGRAMA.
+           MOVE Fecha-Actual TO AU-FECHA.
+           MOVE Hora-Actual TO AU-HORA.
+           MOVE Operador TO AU-OPERADOR.
+           MOVE Audit-Entrada TO AU-ENTRADA.
+           MOVE Audit-Salida TO AU-SALIDA.
+           WRITE AUDITORIA-RECORD.
+           CLOSE AUDITORIA-FILE.
+
+       PROCESAR-INDIVIDUAL.
            DISPLAY "Ingrese a: ".
-           ACCEPT A.
+           ACCEPT WS-A-Input.
+           COMPUTE A = FUNCTION NUMVAL(WS-A-Input).
            DISPLAY "Ingrese b: ".
-           ACCEPT B.
-           
-           COMPUTE SUMA = A + B.
-           COMPUTE RESTA = A - B.
-           COMPUTE MULTIPLICACION = A * B.
-           COMPUTE CUOCIENTE = A / B.
-           COMPUTE RESTO = FUNCTION MOD(A B).
-           COMPUTE POTENCIA = A ** B.
-           
+           ACCEPT WS-B-Input.
+           COMPUTE B = FUNCTION NUMVAL(WS-B-Input).
+
+           PERFORM CALCULAR-OPERACIONES.
+           PERFORM REGISTRAR-AUDITORIA.
+
            DISPLAY "\n\nSea a = " A " y b = " B.
-           DISPLAY "Suma: " SUMA.
-           DISPLAY "Resta: " RESTA.
-           DISPLAY "Multiplicaci√≥n: " MULTIPLICACION.
-           DISPLAY "Cuociente: " CUOCIENTE.
-           DISPLAY "Resto: " RESTO.
-           DISPLAY "Potencia: " POTENCIA.
-           
-           STOP RUN.
+           EVALUATE Operacion-Seleccionada
+               WHEN 1
+                   IF Suma-Desbordada = "Y"
+                       DISPLAY "Suma: DESBORDE, resultado no valido"
+                   ELSE
+                       DISPLAY "Suma: " SUMA
+                   END-IF
+               WHEN 2
+                   IF Resta-Desbordada = "Y"
+                       DISPLAY "Resta: DESBORDE, resultado no valido"
+                   ELSE
+                       DISPLAY "Resta: " RESTA
+                   END-IF
+               WHEN 3
+                   IF Multiplicacion-Desbordada = "Y"
+                       DISPLAY "Multiplicacion: DESBORDE"
+                   ELSE
+                       DISPLAY "Multiplicacion: " MULTIPLICACION
+                   END-IF
+               WHEN 4
+                   IF Entrada-Valida = "N"
+                       DISPLAY "Cuociente: RECHAZADO, division por cero"
+                   ELSE
+                       IF Cuociente-Desbordada = "Y"
+                           DISPLAY "Cuociente: DESBORDE"
+                       ELSE
+                           DISPLAY "Cuociente: " CUOCIENTE
+                       END-IF
+                   END-IF
+               WHEN 5
+                   IF Entrada-Valida = "N"
+                       DISPLAY "Resto: RECHAZADO, division por cero"
+                   ELSE
+                       IF Resto-Desbordada = "Y"
+                           DISPLAY "Resto: DESBORDE"
+                       ELSE
+                           DISPLAY "Resto: " RESTO
+                       END-IF
+                   END-IF
+               WHEN 6
+                   IF Potencia-Desbordada = "Y"
+                       DISPLAY "Potencia: DESBORDE, resultado no valido"
+                   ELSE
+                       DISPLAY "Potencia: " POTENCIA
+                   END-IF
+               WHEN OTHER
+                   IF Suma-Desbordada = "Y"
+                       DISPLAY "Suma: DESBORDE, resultado no valido"
+                   ELSE
+                       DISPLAY "Suma: " SUMA
+                   END-IF
+                   IF Resta-Desbordada = "Y"
+                       DISPLAY "Resta: DESBORDE, resultado no valido"
+                   ELSE
+                       DISPLAY "Resta: " RESTA
+                   END-IF
+                   IF Multiplicacion-Desbordada = "Y"
+                       DISPLAY "Multiplicacion: DESBORDE"
+                   ELSE
+                       DISPLAY "Multiplicacion: " MULTIPLICACION
+                   END-IF
+                   IF Entrada-Valida = "N"
+                       DISPLAY "Cuociente: RECHAZADO, division por cero"
+                       DISPLAY "Resto: RECHAZADO, division por cero"
+                   ELSE
+                       IF Cuociente-Desbordada = "Y"
+                           DISPLAY "Cuociente: DESBORDE"
+                       ELSE
+                           DISPLAY "Cuociente: " CUOCIENTE
+                       END-IF
+                       IF Resto-Desbordada = "Y"
+                           DISPLAY "Resto: DESBORDE"
+                       ELSE
+                           DISPLAY "Resto: " RESTO
+                       END-IF
+                   END-IF
+                   IF Potencia-Desbordada = "Y"
+                       DISPLAY "Potencia: DESBORDE, resultado no valido"
+                   ELSE
+                       DISPLAY "Potencia: " POTENCIA
+                   END-IF
+           END-EVALUATE.
+           STRING "A=" A " B=" B " OP=" Operacion-Seleccionada
+               DELIMITED BY SIZE INTO Audit-Entrada.
+           STRING "SUMA=" SUMA " MULT=" MULTIPLICACION
+               DELIMITED BY SIZE INTO Audit-Salida.
+
+       CALCULAR-OPERACIONES.
+           MOVE "N" TO Potencia-Desbordada.
+           MOVE "Y" TO Entrada-Valida.
+           IF B = 0
+               AND Operacion-Seleccionada NOT = 1
+               AND Operacion-Seleccionada NOT = 2
+               AND Operacion-Seleccionada NOT = 3
+               AND Operacion-Seleccionada NOT = 6
+               MOVE "N" TO Entrada-Valida
+               MOVE "DIVISION POR CERO" TO WS-Rechazo-Motivo
+               PERFORM REGISTRAR-RECHAZO
+           END-IF.
+           MOVE "N" TO Suma-Desbordada.
+           MOVE "N" TO Resta-Desbordada.
+           MOVE "N" TO Multiplicacion-Desbordada.
+           MOVE "N" TO Cuociente-Desbordada.
+           MOVE "N" TO Resto-Desbordada.
+           EVALUATE Operacion-Seleccionada
+               WHEN 1 PERFORM CALCULAR-SUMA
+               WHEN 2 PERFORM CALCULAR-RESTA
+               WHEN 3 PERFORM CALCULAR-MULTIPLICACION
+               WHEN 4
+                   IF Entrada-Valida = "Y"
+                       PERFORM CALCULAR-CUOCIENTE
+                   ELSE
+                       MOVE 0 TO CUOCIENTE
+                   END-IF
+               WHEN 5
+                   IF Entrada-Valida = "Y"
+                       PERFORM CALCULAR-RESTO
+                   ELSE
+                       MOVE 0 TO RESTO
+                   END-IF
+               WHEN 6 PERFORM CALCULAR-POTENCIA
+               WHEN OTHER
+                   PERFORM CALCULAR-SUMA
+                   PERFORM CALCULAR-RESTA
+                   PERFORM CALCULAR-MULTIPLICACION
+                   IF Entrada-Valida = "Y"
+                       PERFORM CALCULAR-CUOCIENTE
+                       PERFORM CALCULAR-RESTO
+                   ELSE
+                       MOVE 0 TO CUOCIENTE
+                       MOVE 0 TO RESTO
+                   END-IF
+                   PERFORM CALCULAR-POTENCIA
+           END-EVALUATE.
+
+       CALCULAR-SUMA.
+           COMPUTE SUMA = A + B
+               ON SIZE ERROR
+                   MOVE "Y" TO Suma-Desbordada
+                   MOVE 0 TO SUMA
+                   MOVE "DESBORDE EN SUMA" TO WS-Rechazo-Motivo
+                   PERFORM REGISTRAR-RECHAZO
+           END-COMPUTE.
+
+       CALCULAR-RESTA.
+           COMPUTE RESTA = A - B
+               ON SIZE ERROR
+                   MOVE "Y" TO Resta-Desbordada
+                   MOVE 0 TO RESTA
+                   MOVE "DESBORDE EN RESTA" TO WS-Rechazo-Motivo
+                   PERFORM REGISTRAR-RECHAZO
+           END-COMPUTE.
+
+       CALCULAR-MULTIPLICACION.
+           COMPUTE MULTIPLICACION = A * B
+               ON SIZE ERROR
+                   MOVE "Y" TO Multiplicacion-Desbordada
+                   MOVE 0 TO MULTIPLICACION
+                   MOVE "DESBORDE EN MULT" TO WS-Rechazo-Motivo
+                   PERFORM REGISTRAR-RECHAZO
+           END-COMPUTE.
+
+       CALCULAR-CUOCIENTE.
+           COMPUTE CUOCIENTE = A / B
+               ON SIZE ERROR
+                   MOVE "Y" TO Cuociente-Desbordada
+                   MOVE 0 TO CUOCIENTE
+                   MOVE "DESBORDE EN CUOCIENTE" TO WS-Rechazo-Motivo
+                   PERFORM REGISTRAR-RECHAZO
+           END-COMPUTE.
+
+       CALCULAR-RESTO.
+           COMPUTE RESTO = FUNCTION MOD(A B)
+               ON SIZE ERROR
+                   MOVE "Y" TO Resto-Desbordada
+                   MOVE 0 TO RESTO
+                   MOVE "DESBORDE EN RESTO" TO WS-Rechazo-Motivo
+                   PERFORM REGISTRAR-RECHAZO
+           END-COMPUTE.
+
+       REGISTRAR-RECHAZO.
+           ACCEPT Fecha-Actual FROM DATE YYYYMMDD.
+           ACCEPT Hora-Actual FROM TIME.
+           OPEN EXTEND RECHAZOS-FILE.
+           IF WS-Rechazos-Status = "35"
+               OPEN OUTPUT RECHAZOS-FILE
+               CLOSE RECHAZOS-FILE
+               OPEN EXTEND RECHAZOS-FILE
+           END-IF.
+           MOVE "OPERACIONES-MATEMATICAS" TO RZ-PROGRAMA.
+           MOVE Fecha-Actual TO RZ-FECHA.
+           MOVE Hora-Actual TO RZ-HORA.
+           MOVE Operador TO RZ-OPERADOR.
+           MOVE WS-Rechazo-Motivo TO RZ-MOTIVO.
+           STRING "A=" A " B=" B DELIMITED BY SIZE INTO RZ-DETALLE.
+           WRITE RECHAZO-RECORD.
+           CLOSE RECHAZOS-FILE.
+
+       CALCULAR-POTENCIA.
+           COMPUTE POTENCIA = A ** B
+               ON SIZE ERROR
+                   MOVE "Y" TO Potencia-Desbordada
+                   MOVE 0 TO POTENCIA
+                   MOVE "DESBORDE EN POTENCIA" TO WS-Rechazo-Motivo
+                   PERFORM REGISTRAR-RECHAZO
+           END-COMPUTE.
+
+       REGISTRAR-AUDITORIA.
+           ACCEPT Fecha-Actual FROM DATE YYYYMMDD.
+           ACCEPT Hora-Actual FROM TIME.
+           OPEN EXTEND MATH-LOG-FILE.
+           IF WS-Mathlog-Status = "35"
+               OPEN OUTPUT MATH-LOG-FILE
+               CLOSE MATH-LOG-FILE
+               OPEN EXTEND MATH-LOG-FILE
+           END-IF.
+           MOVE Fecha-Actual     TO ML-FECHA.
+           MOVE Hora-Actual      TO ML-HORA.
+           MOVE Operador         TO ML-OPERADOR.
+           MOVE A                TO ML-A.
+           MOVE B                TO ML-B.
+           MOVE SUMA             TO ML-SUMA.
+           MOVE RESTA            TO ML-RESTA.
+           MOVE MULTIPLICACION   TO ML-MULTIPLICACION.
+           MOVE CUOCIENTE        TO ML-CUOCIENTE.
+           MOVE RESTO            TO ML-RESTO.
+           MOVE POTENCIA         TO ML-POTENCIA.
+           WRITE MATH-LOG-RECORD.
+           CLOSE MATH-LOG-FILE.
+
+       PROCESAR-LOTE.
+           MOVE 7 TO Operacion-Seleccionada.
+           MOVE ZEROS TO Cantidad-Pares.
+           MOVE "N" TO Fin-Archivo.
+           OPEN INPUT MATH-TRANS-FILE.
+           OPEN OUTPUT MATH-REPORT-FILE.
+           PERFORM UNTIL Fin-Archivo = "Y"
+               READ MATH-TRANS-FILE
+                   AT END
+                       MOVE "Y" TO Fin-Archivo
+                   NOT AT END
+                       PERFORM PROCESAR-PAR-LOTE
+               END-READ
+           END-PERFORM.
+           CLOSE MATH-TRANS-FILE.
+           CLOSE MATH-REPORT-FILE.
+           DISPLAY "Lote procesado. Pares: " Cantidad-Pares.
+           STRING "LOTE PARES=" Cantidad-Pares
+               DELIMITED BY SIZE INTO Audit-Entrada.
+           MOVE "VER MATHRPT.RPT" TO Audit-Salida.
 
+       PROCESAR-PAR-LOTE.
+           MOVE MT-A TO A.
+           MOVE MT-B TO B.
+           PERFORM CALCULAR-OPERACIONES.
+           PERFORM REGISTRAR-AUDITORIA.
+           ADD 1 TO Cantidad-Pares.
+           IF Entrada-Valida = "N"
+               STRING "A=" MT-A " B=" MT-B
+                   " SUMA=" SUMA " RESTA=" RESTA
+                   " MULT=" MULTIPLICACION
+                   " CUOCIENTE=RECHAZADO RESTO=RECHAZADO"
+                   " POTENCIA=" POTENCIA
+                   DELIMITED BY SIZE INTO MATH-REPORT-LINEA
+           ELSE
+               STRING "A=" MT-A " B=" MT-B
+                   " SUMA=" SUMA " RESTA=" RESTA
+                   " MULT=" MULTIPLICACION " CUOCIENTE=" CUOCIENTE
+                   " RESTO=" RESTO " POTENCIA=" POTENCIA
+                   DELIMITED BY SIZE INTO MATH-REPORT-LINEA
+           END-IF.
+           WRITE MATH-REPORT-LINEA.
