@@ -0,0 +1,7 @@
+       01  PEAJE-LOG-RECORD.
+           05  PL-CATEGORIA      PIC X(10).
+           05  PL-TARIFA         PIC X(10).
+           05  PL-TOTAL          PIC 9(5).
+           05  PL-TIPO-PAGO      PIC X(4).
+           05  PL-CUENTA-ID      PIC X(6).
+           05  PL-FECHA          PIC 9(8).
