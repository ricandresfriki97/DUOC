@@ -0,0 +1,4 @@
+       01  PUNTA-HORA-RECORD.
+           05  PH-HORA-INICIO        PIC 99.
+           05  PH-HORA-FIN           PIC 99.
+           05  PH-RECARGO-PORCENTAJE PIC 999.
