@@ -0,0 +1,3 @@
+       01  MATH-TRANS-RECORD.
+           05  MT-A              PIC S9(7)V99.
+           05  MT-B              PIC S9(7)V99.
