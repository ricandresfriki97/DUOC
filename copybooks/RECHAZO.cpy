@@ -0,0 +1,7 @@
+01  RECHAZO-RECORD.
+    05  RZ-PROGRAMA PIC X(20).
+    05  RZ-FECHA PIC 9(8).
+    05  RZ-HORA PIC 9(8).
+    05  RZ-OPERADOR PIC X(10).
+    05  RZ-MOTIVO PIC X(30).
+    05  RZ-DETALLE PIC X(40).
