@@ -0,0 +1,7 @@
+       01  ESTADO-CUENTA-RECORD.
+           05  EC-CUENTA-ID      PIC X(6).
+           05  EC-PATENTE        PIC X(8).
+           05  EC-CATEGORIA      PIC X(10).
+           05  EC-TARIFA         PIC X(10).
+           05  EC-CANTIDAD       PIC 9(5).
+           05  EC-MONTO          PIC 9(7).
