@@ -0,0 +1,7 @@
+       01  AUDITORIA-RECORD.
+           05  AU-PROGRAMA PIC X(20).
+           05  AU-FECHA PIC 9(8).
+           05  AU-HORA PIC 9(8).
+           05  AU-OPERADOR PIC X(10).
+           05  AU-ENTRADA PIC X(40).
+           05  AU-SALIDA PIC X(40).
