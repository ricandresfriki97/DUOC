@@ -0,0 +1,6 @@
+01  ALUMNO-RECORD.
+    05  AL-ID PIC X(10).
+    05  AL-NOMBRE PIC X(30).
+    05  AL-CURSO PIC X(10).
+    05  AL-PROMEDIO PIC S9(5)V99.
+    05  AL-ESTADO PIC X(10).
