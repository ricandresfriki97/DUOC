@@ -0,0 +1,5 @@
+       01  EXENTO-LOG-RECORD.
+           05  EL-CATEGORIA      PIC X(10).
+           05  EL-VEHICULO-ID    PIC X(8).
+           05  EL-FECHA          PIC 9(8).
+           05  EL-HORA           PIC 9(8).
