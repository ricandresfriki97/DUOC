@@ -0,0 +1,3 @@
+       01  EXENTO-RECORD.
+           05  EX-CATEGORIA      PIC X(10).
+           05  EX-VEHICULO-ID    PIC X(8).
