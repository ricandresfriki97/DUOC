@@ -0,0 +1,6 @@
+01  TRANSCRIPT-RECORD.
+    05  TX-ALUMNO-ID PIC X(10).
+    05  TX-SEMESTRE PIC X(6).
+    05  TX-CURSO PIC X(10).
+    05  TX-PROMEDIO PIC S9(5)V99.
+    05  TX-ESTADO PIC X(10).
