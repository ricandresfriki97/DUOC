@@ -0,0 +1,4 @@
+       01  CUENTA-TAG-RECORD.
+           05  CT-CUENTA-ID      PIC X(6).
+           05  CT-PATENTE        PIC X(8).
+           05  CT-SALDO          PIC S9(9)V99.
