@@ -0,0 +1,12 @@
+       01  MATH-LOG-RECORD.
+           05  ML-FECHA          PIC 9(8).
+           05  ML-HORA           PIC 9(8).
+           05  ML-OPERADOR       PIC X(10).
+           05  ML-A              PIC S9(7)V99.
+           05  ML-B              PIC S9(7)V99.
+           05  ML-SUMA           PIC S9(7)V99.
+           05  ML-RESTA          PIC S9(7)V99.
+           05  ML-MULTIPLICACION PIC S9(9)V99.
+           05  ML-CUOCIENTE      PIC S9(7)V99.
+           05  ML-RESTO          PIC S9(7)V99.
+           05  ML-POTENCIA       PIC S9(9)V99.
