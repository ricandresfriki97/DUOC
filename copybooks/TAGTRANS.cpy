@@ -0,0 +1,7 @@
+       01  TAG-TRANS-RECORD.
+           05  TT-PATENTE        PIC X(8).
+           05  TT-CUENTA-ID      PIC X(6).
+           05  TT-CATEGORIA      PIC X(10).
+           05  TT-CANTIDAD-EJES  PIC 9(2).
+           05  TT-FECHA-CRUCE    PIC 9(8).
+           05  TT-HORA-CRUCE     PIC 99.
