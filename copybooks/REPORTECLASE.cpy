@@ -0,0 +1,5 @@
+01  REPORTE-CLASE-RECORD.
+    05  RC-ALUMNO-ID PIC X(10).
+    05  RC-NOMBRE PIC X(30).
+    05  RC-PROMEDIO PIC S9(5)V99.
+    05  RC-ESTADO PIC X(10).
