@@ -0,0 +1,4 @@
+       01  TARIFARIO-RECORD.
+           05  TR-CATEGORIA      PIC X(10).
+           05  TR-TARIFA-NORMAL  PIC 9(5).
+           05  TR-TARIFA-ALZA    PIC 9(5).
