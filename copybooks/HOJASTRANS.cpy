@@ -0,0 +1,5 @@
+01  HOJAS-TRANS-RECORD.
+    05  HT-TICKET-ID        PIC X(6).
+    05  HT-CLIENTE-ID       PIC X(6).
+    05  HT-TIPO-TRABAJO     PIC 9.
+    05  HT-HOJAS            PIC 9(5).
