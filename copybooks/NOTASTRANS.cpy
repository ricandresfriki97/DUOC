@@ -0,0 +1,6 @@
+01  NOTAS-TRANS-RECORD.
+    05  NT-ALUMNO-ID PIC X(10).
+    05  NT-CANTIDAD-NOTAS PIC 9.
+    05  NT-DETALLE OCCURS 8 TIMES.
+        10  NT-NOTA-VAL PIC S9(3)V99.
+        10  NT-PESO-VAL PIC 9(3).
