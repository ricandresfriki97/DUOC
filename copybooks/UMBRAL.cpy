@@ -0,0 +1,3 @@
+01  UMBRAL-RECORD.
+    05  UM-CURSO PIC X(10).
+    05  UM-UMBRAL PIC S9(3)V99.
