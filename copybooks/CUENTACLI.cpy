@@ -0,0 +1,4 @@
+01  CUENTA-CLIENTE-RECORD.
+    05  CC-CLIENTE-ID       PIC X(6).
+    05  CC-NOMBRE           PIC X(30).
+    05  CC-SALDO            PIC S9(9)V99.
