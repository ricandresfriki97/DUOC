@@ -0,0 +1,165 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ESTADO-CUENTA-TAG.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PEAJE-LOG-FILE ASSIGN TO "PEAJELOG.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-Peajelog-Status.
+           SELECT CUENTAS-TAG-FILE ASSIGN TO "CUENTASTAG.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CT-CUENTA-ID
+               FILE STATUS IS WS-Cuentas-Tag-Status.
+           SELECT ESTADO-CUENTA-FILE ASSIGN TO "ESTADOCTA.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PEAJE-LOG-FILE.
+           COPY PEAJELOG.
+       FD  CUENTAS-TAG-FILE.
+           COPY CUENTATAG.
+       FD  ESTADO-CUENTA-FILE.
+           COPY ESTADOCTA.
+
+       WORKING-STORAGE SECTION.
+       01 WS-Cuentas-Tag-Status PIC XX VALUE "00".
+       01 WS-Peajelog-Status    PIC XX VALUE "00".
+       01 Fin-Archivo    PIC X VALUE "N".
+       01 CARGOS-TABLE.
+           05 CARGO-ENTRY OCCURS 200 TIMES INDEXED BY CG-IDX.
+               10 CG-CUENTA-ID      PIC X(6).
+               10 CG-CATEGORIA      PIC X(10).
+               10 CG-TARIFA         PIC X(10).
+               10 CG-CANTIDAD       PIC 9(5).
+               10 CG-MONTO          PIC 9(7).
+       01 CARGOS-COUNT        PIC 9(4) VALUE 0.
+       01 Cargo-Encontrado    PIC X VALUE "N".
+       01 CUENTAS-PROCESADAS.
+           05 CP-CUENTA-ID OCCURS 200 TIMES PIC X(6).
+       01 CUENTAS-PROCESADAS-COUNT PIC 9(4) VALUE 0.
+       01 CP-IDX              PIC 9(4).
+       01 Cuenta-Ya-Procesada PIC X VALUE "N".
+       01 Total-Cuenta        PIC 9(7) VALUE 0.
+       01 Patente-Cuenta      PIC X(8) VALUE SPACES.
+       01 WS-Fecha-Sistema    PIC 9(8) VALUE 0.
+       01 Periodo-Estado      PIC 9(6) VALUE 0.
+       01 Periodo-Cargo       PIC 9(6) VALUE 0.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           ACCEPT WS-Fecha-Sistema FROM DATE YYYYMMDD.
+           MOVE WS-Fecha-Sistema(1:6) TO Periodo-Estado.
+           DISPLAY "Periodo a facturar (AAAAMM, 0 = mes actual ".
+           DISPLAY Periodo-Estado "): ".
+           ACCEPT Periodo-Estado.
+           IF Periodo-Estado = 0
+               MOVE WS-Fecha-Sistema(1:6) TO Periodo-Estado
+           END-IF.
+           PERFORM CARGAR-CARGOS-TAG.
+           OPEN OUTPUT ESTADO-CUENTA-FILE.
+           PERFORM VARYING CG-IDX FROM 1 BY 1
+               UNTIL CG-IDX > CARGOS-COUNT
+               PERFORM VERIFICAR-CUENTA-PROCESADA
+               IF Cuenta-Ya-Procesada = "N"
+                   MOVE CG-CUENTA-ID(CG-IDX) TO CP-CUENTA-ID
+                       (CUENTAS-PROCESADAS-COUNT + 1)
+                   ADD 1 TO CUENTAS-PROCESADAS-COUNT
+                   PERFORM GENERAR-ESTADO-CUENTA
+               END-IF
+           END-PERFORM.
+           CLOSE ESTADO-CUENTA-FILE.
+           STOP RUN.
+
+       CARGAR-CARGOS-TAG.
+           MOVE ZEROS TO CARGOS-COUNT.
+           MOVE "N" TO Fin-Archivo.
+           OPEN INPUT PEAJE-LOG-FILE.
+           IF WS-Peajelog-Status = "00"
+               PERFORM UNTIL Fin-Archivo = "Y"
+                   READ PEAJE-LOG-FILE
+                       AT END
+                           MOVE "Y" TO Fin-Archivo
+                       NOT AT END
+                           MOVE PL-FECHA(1:6) TO Periodo-Cargo
+                           IF PL-TIPO-PAGO = "TAG"
+                               AND Periodo-Cargo = Periodo-Estado
+                               PERFORM ACUMULAR-CARGO-TAG
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE PEAJE-LOG-FILE
+           END-IF.
+
+       ACUMULAR-CARGO-TAG.
+           MOVE "N" TO Cargo-Encontrado.
+           PERFORM VARYING CG-IDX FROM 1 BY 1
+               UNTIL CG-IDX > CARGOS-COUNT
+               IF CG-CUENTA-ID(CG-IDX) = PL-CUENTA-ID
+                   AND CG-CATEGORIA(CG-IDX) = PL-CATEGORIA
+                   AND CG-TARIFA(CG-IDX) = PL-TARIFA
+                   MOVE "Y" TO Cargo-Encontrado
+                   ADD 1 TO CG-CANTIDAD(CG-IDX)
+                   ADD PL-TOTAL TO CG-MONTO(CG-IDX)
+                   MOVE CARGOS-COUNT TO CG-IDX
+               END-IF
+           END-PERFORM.
+           IF Cargo-Encontrado = "N"
+               AND CARGOS-COUNT < 200
+               ADD 1 TO CARGOS-COUNT
+               SET CG-IDX TO CARGOS-COUNT
+               MOVE PL-CUENTA-ID TO CG-CUENTA-ID(CG-IDX)
+               MOVE PL-CATEGORIA TO CG-CATEGORIA(CG-IDX)
+               MOVE PL-TARIFA TO CG-TARIFA(CG-IDX)
+               MOVE 1 TO CG-CANTIDAD(CG-IDX)
+               MOVE PL-TOTAL TO CG-MONTO(CG-IDX)
+           END-IF.
+
+       VERIFICAR-CUENTA-PROCESADA.
+           MOVE "N" TO Cuenta-Ya-Procesada.
+           PERFORM VARYING CP-IDX FROM 1 BY 1
+               UNTIL CP-IDX > CUENTAS-PROCESADAS-COUNT
+               IF CP-CUENTA-ID(CP-IDX) = CG-CUENTA-ID(CG-IDX)
+                   MOVE "Y" TO Cuenta-Ya-Procesada
+                   MOVE CUENTAS-PROCESADAS-COUNT TO CP-IDX
+               END-IF
+           END-PERFORM.
+
+       GENERAR-ESTADO-CUENTA.
+           MOVE ZEROS TO Total-Cuenta.
+           MOVE SPACES TO Patente-Cuenta.
+           OPEN INPUT CUENTAS-TAG-FILE.
+           MOVE CG-CUENTA-ID(CG-IDX) TO CT-CUENTA-ID.
+           READ CUENTAS-TAG-FILE
+               KEY IS CT-CUENTA-ID
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   MOVE CT-PATENTE TO Patente-Cuenta
+           END-READ.
+           CLOSE CUENTAS-TAG-FILE.
+
+           DISPLAY "\n\n------ ESTADO DE CUENTA TAG ------".
+           DISPLAY "Cuenta: " CG-CUENTA-ID(CG-IDX)
+               " Patente: " Patente-Cuenta.
+
+           PERFORM VARYING CP-IDX FROM 1 BY 1
+               UNTIL CP-IDX > CARGOS-COUNT
+               IF CG-CUENTA-ID(CP-IDX) = CG-CUENTA-ID(CG-IDX)
+                   DISPLAY "  " CG-CATEGORIA(CP-IDX) " / "
+                       CG-TARIFA(CP-IDX) ": "
+                       CG-CANTIDAD(CP-IDX) " pasadas, $"
+                       CG-MONTO(CP-IDX)
+                   ADD CG-MONTO(CP-IDX) TO Total-Cuenta
+                   MOVE CG-CUENTA-ID(CP-IDX) TO EC-CUENTA-ID
+                   MOVE Patente-Cuenta TO EC-PATENTE
+                   MOVE CG-CATEGORIA(CP-IDX) TO EC-CATEGORIA
+                   MOVE CG-TARIFA(CP-IDX) TO EC-TARIFA
+                   MOVE CG-CANTIDAD(CP-IDX) TO EC-CANTIDAD
+                   MOVE CG-MONTO(CP-IDX) TO EC-MONTO
+                   WRITE ESTADO-CUENTA-RECORD
+               END-IF
+           END-PERFORM.
+           DISPLAY "  TOTAL A PAGAR: $" Total-Cuenta.
