@@ -1,28 +1,375 @@
 IDENTIFICATION DIVISION.
 PROGRAM-ID. CALCULA-PROMEDIO.
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT ALUMNOS-FILE ASSIGN TO "ALUMNOS.DAT"
+        ORGANIZATION IS INDEXED
+        ACCESS MODE IS DYNAMIC
+        RECORD KEY IS AL-ID
+        FILE STATUS IS WS-Alumnos-Status.
+    SELECT NOTAS-TRANS-FILE ASSIGN TO "NOTASTXN.DAT"
+        ORGANIZATION IS LINE SEQUENTIAL.
+    SELECT REPORTE-CLASE-FILE ASSIGN TO "REPORTECLASE.RPT"
+        ORGANIZATION IS LINE SEQUENTIAL.
+    SELECT SORT-WORK-FILE ASSIGN TO "SORTWORK.TMP".
+    SELECT UMBRALES-FILE ASSIGN TO "UMBRALES.DAT"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-Umbrales-Status.
+    SELECT TRANSCRIPT-FILE ASSIGN TO "TRANSCRIPT.DAT"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-Transcript-Status.
+    SELECT AUDITORIA-FILE ASSIGN TO "AUDITORIA.DAT"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-Auditoria-Status.
+    SELECT RECHAZOS-FILE ASSIGN TO "RECHAZOS.DAT"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-Rechazos-Status.
 DATA DIVISION.
+FILE SECTION.
+FD  ALUMNOS-FILE.
+    COPY ALUMNO.
+FD  NOTAS-TRANS-FILE.
+    COPY NOTASTRANS.
+FD  REPORTE-CLASE-FILE.
+    COPY REPORTECLASE.
+FD  UMBRALES-FILE.
+    COPY UMBRAL.
+FD  TRANSCRIPT-FILE.
+    COPY TRANSCRIPT.
+FD  AUDITORIA-FILE.
+    COPY AUDITORIA.
+FD  RECHAZOS-FILE.
+    COPY RECHAZO.
+SD  SORT-WORK-FILE.
+01  SORT-WORK-RECORD.
+    05  SW-ALUMNO-ID PIC X(10).
+    05  SW-NOMBRE PIC X(30).
+    05  SW-PROMEDIO PIC S9(5)V99.
+    05  SW-ESTADO PIC X(10).
 WORKING-STORAGE SECTION.
-01  Nota-1 PIC S9(5) VALUE ZEROS.
-01  Nota-2 PIC S9(5) VALUE ZEROS.
-01  Nota-3 PIC S9(5) VALUE ZEROS.
-01  Suma PIC S9(8).
-01  Promedio PIC S9(5) VALUE ZEROS.
+01  Modo-Operacion PIC X VALUE "I".
+01  Cantidad-Notas PIC 9 VALUE ZEROS.
+01  NOTAS-TABLE.
+    05  NOTA-ENTRY OCCURS 8 TIMES INDEXED BY NT-IDX.
+        10  NT-NOTA PIC S9(3)V99.
+        10  NT-PESO PIC 9(3).
+01  Suma-Ponderada PIC S9(9)V99 VALUE ZEROS.
+01  Suma-Pesos PIC S9(5) VALUE ZEROS.
+01  Promedio PIC S9(5)V99 VALUE ZEROS.
 01  Estado PIC X(10).
+01  WS-Alumnos-Status PIC XX VALUE "00".
+01  WS-Transcript-Status PIC XX VALUE "00".
+01  WS-Auditoria-Status  PIC XX VALUE "00".
+01  WS-Rechazos-Status   PIC XX VALUE "00".
+01  WS-Umbrales-Status   PIC XX VALUE "00".
+01  WS-Rechazo-Motivo PIC X(40) VALUE "NOTA NEGATIVA".
+01  Alumno-ID PIC X(10) VALUE SPACES.
+01  Alumno-Encontrado PIC X VALUE "N".
+01  Fin-Archivo PIC X VALUE "N".
+01  UMBRALES-TABLE.
+    05  UMBRAL-ENTRY OCCURS 20 TIMES INDEXED BY UM-IDX.
+        10  UE-CURSO PIC X(10).
+        10  UE-UMBRAL PIC S9(3)V99.
+01  UMBRALES-COUNT PIC 9(4) VALUE 0.
+01  Umbral-Aprobacion PIC S9(3)V99 VALUE 4.
+01  Semestre PIC X(6) VALUE SPACES.
+01  Operador PIC X(10) VALUE SPACES.
+01  WS-Fecha-Sistema PIC 9(8) VALUE ZEROS.
+01  WS-Hora-Sistema PIC 9(8) VALUE ZEROS.
+01  Audit-Entrada PIC X(40) VALUE SPACES.
+01  Audit-Salida PIC X(40) VALUE SPACES.
+01  Entrada-Valida PIC X VALUE "Y".
 PROCEDURE DIVISION.
-    DISPLAY "Ingrese nota1:".
-    ACCEPT Nota-1.
-    DISPLAY "Ingrese nota2:".
-    ACCEPT Nota-2.
-    DISPLAY "Ingrese nota3:".
-    ACCEPT Nota-3.
-    COMPUTE Suma = Nota-1 + Nota-2 + Nota-3.
-    DISPLAY "La suma es: $" + Suma.
-    COMPUTE Promedio = Suma / 3.
-    IF Promedio >= 4 THEN
-        MOVE 'APROBADO' TO Estado
+MAIN-PROCEDURE.
+    PERFORM CARGAR-UMBRALES.
+    DISPLAY "Ingrese operador:".
+    ACCEPT Operador.
+    DISPLAY "Ingrese semestre (ej. 2026-1):".
+    ACCEPT Semestre.
+    DISPLAY "Ingrese modo (I = Individual, L = Lote de curso):".
+    ACCEPT Modo-Operacion.
+    IF Modo-Operacion = "L" OR Modo-Operacion = "l"
+        PERFORM PROCESAR-LOTE
     ELSE
-        MOVE 'REPROBADO' TO Estado
+        PERFORM PROCESAR-INDIVIDUAL
     END-IF.
-    DISPLAY "Promedio: $" + Promedio.
-    DISPLAY "Estado: $" + Estado.
+    PERFORM REGISTRAR-AUDITORIA.
     STOP RUN.
+
+REGISTRAR-AUDITORIA.
+    ACCEPT WS-Fecha-Sistema FROM DATE YYYYMMDD.
+    ACCEPT WS-Hora-Sistema FROM TIME.
+    OPEN EXTEND AUDITORIA-FILE.
+    IF WS-Auditoria-Status = "35"
+        OPEN OUTPUT AUDITORIA-FILE
+        CLOSE AUDITORIA-FILE
+        OPEN EXTEND AUDITORIA-FILE
+    END-IF.
+    MOVE "CALCULA-PROMEDIO" TO AU-PROGRAMA.
+    MOVE WS-Fecha-Sistema TO AU-FECHA.
+    MOVE WS-Hora-Sistema TO AU-HORA.
+    MOVE Operador TO AU-OPERADOR.
+    MOVE Audit-Entrada TO AU-ENTRADA.
+    MOVE Audit-Salida TO AU-SALIDA.
+    WRITE AUDITORIA-RECORD.
+    CLOSE AUDITORIA-FILE.
+
+REGISTRAR-RECHAZO.
+    ACCEPT WS-Fecha-Sistema FROM DATE YYYYMMDD.
+    ACCEPT WS-Hora-Sistema FROM TIME.
+    OPEN EXTEND RECHAZOS-FILE.
+    IF WS-Rechazos-Status = "35"
+        OPEN OUTPUT RECHAZOS-FILE
+        CLOSE RECHAZOS-FILE
+        OPEN EXTEND RECHAZOS-FILE
+    END-IF.
+    MOVE "CALCULA-PROMEDIO" TO RZ-PROGRAMA.
+    MOVE WS-Fecha-Sistema TO RZ-FECHA.
+    MOVE WS-Hora-Sistema TO RZ-HORA.
+    MOVE Operador TO RZ-OPERADOR.
+    MOVE WS-Rechazo-Motivo TO RZ-MOTIVO.
+    STRING "ALUMNO=" Alumno-ID DELIMITED BY SIZE INTO RZ-DETALLE.
+    WRITE RECHAZO-RECORD.
+    CLOSE RECHAZOS-FILE.
+
+VALIDAR-CANTIDAD-NOTAS.
+    MOVE "Y" TO Entrada-Valida.
+    IF Cantidad-Notas < 2 OR Cantidad-Notas > 8
+        MOVE "N" TO Entrada-Valida
+        MOVE "CANTIDAD DE NOTAS INVALIDA" TO WS-Rechazo-Motivo
+        PERFORM REGISTRAR-RECHAZO
+    END-IF.
+
+VALIDAR-NOTAS.
+    PERFORM VARYING NT-IDX FROM 1 BY 1
+        UNTIL NT-IDX > Cantidad-Notas
+        IF NT-NOTA(NT-IDX) < 0
+            MOVE "N" TO Entrada-Valida
+            MOVE Cantidad-Notas TO NT-IDX
+        END-IF
+    END-PERFORM.
+    IF Entrada-Valida = "N"
+        MOVE "NOTA NEGATIVA" TO WS-Rechazo-Motivo
+        PERFORM REGISTRAR-RECHAZO
+    END-IF.
+
+ABRIR-ALUMNOS.
+    OPEN I-O ALUMNOS-FILE.
+    IF WS-Alumnos-Status = "35"
+        OPEN OUTPUT ALUMNOS-FILE
+        CLOSE ALUMNOS-FILE
+        OPEN I-O ALUMNOS-FILE
+    END-IF.
+
+PROCESAR-INDIVIDUAL.
+    DISPLAY "Ingrese ID/RUT del alumno:".
+    ACCEPT Alumno-ID.
+    PERFORM ABRIR-ALUMNOS.
+    PERFORM BUSCAR-ALUMNO.
+    MOVE "Y" TO Entrada-Valida.
+    IF Alumno-Encontrado = "N"
+        MOVE "N" TO Entrada-Valida
+        MOVE "ALUMNO NO REGISTRADO" TO WS-Rechazo-Motivo
+        PERFORM REGISTRAR-RECHAZO
+    END-IF.
+    IF Entrada-Valida = "Y"
+        DISPLAY "Cantidad de notas a ingresar (2-8):"
+        ACCEPT Cantidad-Notas
+        PERFORM VALIDAR-CANTIDAD-NOTAS
+    END-IF.
+    IF Entrada-Valida = "Y"
+        PERFORM VARYING NT-IDX FROM 1 BY 1
+            UNTIL NT-IDX > Cantidad-Notas
+            DISPLAY "Nota " NT-IDX ":"
+            ACCEPT NT-NOTA(NT-IDX)
+            DISPLAY "Peso de la nota " NT-IDX ":"
+            ACCEPT NT-PESO(NT-IDX)
+        END-PERFORM
+        PERFORM VALIDAR-NOTAS
+    END-IF.
+    IF Entrada-Valida = "Y"
+        PERFORM CALCULAR-PROMEDIO-PONDERADO
+        PERFORM ACTUALIZAR-ALUMNO
+        PERFORM REGISTRAR-TRANSCRIPCION
+        DISPLAY "Alumno: " AL-NOMBRE " Curso: " AL-CURSO
+        DISPLAY "Promedio: " Promedio
+        DISPLAY "Estado: " Estado
+    ELSE
+        DISPLAY "Entrada rechazada (alumno no registrado, nota "
+            "negativa o cantidad invalida)."
+    END-IF.
+    CLOSE ALUMNOS-FILE.
+    STRING "ALUMNO=" Alumno-ID DELIMITED BY SIZE INTO Audit-Entrada.
+    STRING "PROMEDIO=" Promedio " ESTADO=" Estado
+        DELIMITED BY SIZE INTO Audit-Salida.
+
+BUSCAR-ALUMNO.
+    MOVE Alumno-ID TO AL-ID.
+    READ ALUMNOS-FILE
+        INVALID KEY
+            MOVE "N" TO Alumno-Encontrado
+            MOVE SPACES TO AL-NOMBRE
+            MOVE SPACES TO AL-CURSO
+        NOT INVALID KEY
+            MOVE "Y" TO Alumno-Encontrado
+    END-READ.
+
+CALCULAR-PROMEDIO-PONDERADO.
+    MOVE ZEROS TO Suma-Ponderada.
+    MOVE ZEROS TO Suma-Pesos.
+    PERFORM VARYING NT-IDX FROM 1 BY 1
+        UNTIL NT-IDX > Cantidad-Notas
+        COMPUTE Suma-Ponderada = Suma-Ponderada +
+            (NT-NOTA(NT-IDX) * NT-PESO(NT-IDX))
+        ADD NT-PESO(NT-IDX) TO Suma-Pesos
+    END-PERFORM.
+    IF Suma-Pesos > 0
+        COMPUTE Promedio = Suma-Ponderada / Suma-Pesos
+    ELSE
+        MOVE ZEROS TO Promedio
+    END-IF.
+    PERFORM BUSCAR-UMBRAL-CURSO.
+    IF Promedio >= Umbral-Aprobacion
+        MOVE "APROBADO" TO Estado
+    ELSE
+        MOVE "REPROBADO" TO Estado
+    END-IF.
+
+CARGAR-UMBRALES.
+    MOVE ZEROS TO UMBRALES-COUNT.
+    MOVE "N" TO Fin-Archivo.
+    OPEN INPUT UMBRALES-FILE.
+    IF WS-Umbrales-Status = "00"
+        PERFORM UNTIL Fin-Archivo = "Y"
+            READ UMBRALES-FILE
+                AT END
+                    MOVE "Y" TO Fin-Archivo
+                NOT AT END
+                    IF UMBRALES-COUNT < 20
+                        ADD 1 TO UMBRALES-COUNT
+                        SET UM-IDX TO UMBRALES-COUNT
+                        MOVE UM-CURSO  TO UE-CURSO(UM-IDX)
+                        MOVE UM-UMBRAL TO UE-UMBRAL(UM-IDX)
+                    END-IF
+            END-READ
+        END-PERFORM
+        CLOSE UMBRALES-FILE
+    END-IF.
+    MOVE "N" TO Fin-Archivo.
+
+BUSCAR-UMBRAL-CURSO.
+    MOVE 4 TO Umbral-Aprobacion.
+    PERFORM VARYING UM-IDX FROM 1 BY 1
+        UNTIL UM-IDX > UMBRALES-COUNT
+        IF UE-CURSO(UM-IDX) = AL-CURSO
+            MOVE UE-UMBRAL(UM-IDX) TO Umbral-Aprobacion
+            MOVE UMBRALES-COUNT TO UM-IDX
+        END-IF
+    END-PERFORM.
+
+ACTUALIZAR-ALUMNO.
+    MOVE Alumno-ID TO AL-ID.
+    MOVE Promedio TO AL-PROMEDIO.
+    MOVE Estado TO AL-ESTADO.
+    IF Alumno-Encontrado = "Y"
+        REWRITE ALUMNO-RECORD
+    ELSE
+        WRITE ALUMNO-RECORD
+    END-IF.
+
+REGISTRAR-TRANSCRIPCION.
+    OPEN EXTEND TRANSCRIPT-FILE.
+    IF WS-Transcript-Status = "35"
+        OPEN OUTPUT TRANSCRIPT-FILE
+        CLOSE TRANSCRIPT-FILE
+        OPEN EXTEND TRANSCRIPT-FILE
+    END-IF.
+    MOVE Alumno-ID TO TX-ALUMNO-ID.
+    MOVE Semestre TO TX-SEMESTRE.
+    MOVE AL-CURSO TO TX-CURSO.
+    MOVE Promedio TO TX-PROMEDIO.
+    MOVE Estado TO TX-ESTADO.
+    WRITE TRANSCRIPT-RECORD.
+    CLOSE TRANSCRIPT-FILE.
+
+PROCESAR-LOTE.
+    SORT SORT-WORK-FILE
+        ON ASCENDING KEY SW-ALUMNO-ID
+        INPUT PROCEDURE IS LEER-NOTAS-LOTE
+        OUTPUT PROCEDURE IS ESCRIBIR-REPORTE-CLASE.
+    DISPLAY "Reporte de curso generado: REPORTECLASE.RPT".
+    MOVE "LOTE DE CURSO" TO Audit-Entrada.
+    MOVE "VER REPORTECLASE.RPT" TO Audit-Salida.
+
+LEER-NOTAS-LOTE.
+    MOVE "N" TO Fin-Archivo.
+    OPEN INPUT NOTAS-TRANS-FILE.
+    PERFORM ABRIR-ALUMNOS.
+    PERFORM UNTIL Fin-Archivo = "Y"
+        READ NOTAS-TRANS-FILE
+            AT END
+                MOVE "Y" TO Fin-Archivo
+            NOT AT END
+                PERFORM PROCESAR-ALUMNO-LOTE
+        END-READ
+    END-PERFORM.
+    CLOSE NOTAS-TRANS-FILE.
+    CLOSE ALUMNOS-FILE.
+
+PROCESAR-ALUMNO-LOTE.
+    MOVE NT-ALUMNO-ID TO Alumno-ID.
+    MOVE NT-CANTIDAD-NOTAS TO Cantidad-Notas.
+    PERFORM BUSCAR-ALUMNO.
+    MOVE "Y" TO Entrada-Valida.
+    IF Alumno-Encontrado = "N"
+        MOVE "N" TO Entrada-Valida
+        MOVE "ALUMNO NO REGISTRADO" TO WS-Rechazo-Motivo
+        PERFORM REGISTRAR-RECHAZO
+    END-IF.
+    IF Entrada-Valida = "Y"
+        PERFORM VALIDAR-CANTIDAD-NOTAS
+    END-IF.
+    IF Entrada-Valida = "Y"
+        PERFORM VARYING NT-IDX FROM 1 BY 1
+            UNTIL NT-IDX > Cantidad-Notas
+            MOVE NT-NOTA-VAL(NT-IDX) TO NT-NOTA(NT-IDX)
+            MOVE NT-PESO-VAL(NT-IDX) TO NT-PESO(NT-IDX)
+        END-PERFORM
+        PERFORM VALIDAR-NOTAS
+    END-IF.
+    IF Entrada-Valida = "Y"
+        PERFORM CALCULAR-PROMEDIO-PONDERADO
+        PERFORM ACTUALIZAR-ALUMNO
+        PERFORM REGISTRAR-TRANSCRIPCION
+        MOVE Alumno-ID TO SW-ALUMNO-ID
+        MOVE AL-NOMBRE TO SW-NOMBRE
+        MOVE Promedio TO SW-PROMEDIO
+        MOVE Estado TO SW-ESTADO
+    ELSE
+        MOVE Alumno-ID TO SW-ALUMNO-ID
+        MOVE AL-NOMBRE TO SW-NOMBRE
+        MOVE ZEROS TO SW-PROMEDIO
+        MOVE "RECHAZADO" TO SW-ESTADO
+    END-IF.
+    RELEASE SORT-WORK-RECORD.
+
+ESCRIBIR-REPORTE-CLASE.
+    MOVE "N" TO Fin-Archivo.
+    OPEN OUTPUT REPORTE-CLASE-FILE.
+    PERFORM UNTIL Fin-Archivo = "Y"
+        RETURN SORT-WORK-FILE
+            AT END
+                MOVE "Y" TO Fin-Archivo
+            NOT AT END
+                PERFORM ESCRIBIR-LINEA-REPORTE
+        END-RETURN
+    END-PERFORM.
+    CLOSE REPORTE-CLASE-FILE.
+
+ESCRIBIR-LINEA-REPORTE.
+    MOVE SW-ALUMNO-ID TO RC-ALUMNO-ID.
+    MOVE SW-NOMBRE TO RC-NOMBRE.
+    MOVE SW-PROMEDIO TO RC-PROMEDIO.
+    MOVE SW-ESTADO TO RC-ESTADO.
+    WRITE REPORTE-CLASE-RECORD.
