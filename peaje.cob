@@ -2,48 +2,529 @@
        PROGRAM-ID. CALCULO-TARIFA.
 
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TAG-TRANS-FILE ASSIGN TO "TAGTXN.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CUENTAS-TAG-FILE ASSIGN TO "CUENTASTAG.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CT-CUENTA-ID
+               FILE STATUS IS WS-Cuentas-Tag-Status.
+           SELECT TARIFARIO-FILE ASSIGN TO "TARIFARIO.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-Tarifario-Status.
+           SELECT PUNTA-HORA-FILE ASSIGN TO "PEAJEPUNTA.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-Puntahora-Status.
+           SELECT PEAJE-LOG-FILE ASSIGN TO "PEAJELOG.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-Peajelog-Status.
+           SELECT EXENTOS-FILE ASSIGN TO "EXENTOS.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-Exentos-Status.
+           SELECT EXENTOS-LOG-FILE ASSIGN TO "EXENTOSLOG.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-Exentoslog-Status.
+           SELECT AUDITORIA-FILE ASSIGN TO "AUDITORIA.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-Auditoria-Status.
+           SELECT RECHAZOS-FILE ASSIGN TO "RECHAZOS.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-Rechazos-Status.
 
        DATA DIVISION.
+       FILE SECTION.
+       FD  TAG-TRANS-FILE.
+           COPY TAGTRANS.
+       FD  CUENTAS-TAG-FILE.
+           COPY CUENTATAG.
+       FD  TARIFARIO-FILE.
+           COPY TARIFARIO.
+       FD  PUNTA-HORA-FILE.
+           COPY PUNTAHORA.
+       FD  PEAJE-LOG-FILE.
+           COPY PEAJELOG.
+       FD  EXENTOS-FILE.
+           COPY EXENTOS.
+       FD  EXENTOS-LOG-FILE.
+           COPY EXENTOLOG.
+       FD  AUDITORIA-FILE.
+           COPY AUDITORIAF.
+       FD  RECHAZOS-FILE.
+           COPY RECHAZOF.
+
        WORKING-STORAGE SECTION.
+       01 TARIFARIO-TABLE.
+           05 TARIFARIO-ENTRY OCCURS 20 TIMES INDEXED BY TR-IDX.
+               10 TE-CATEGORIA      PIC X(10).
+               10 TE-TARIFA-NORMAL  PIC 9(5).
+               10 TE-TARIFA-ALZA    PIC 9(5).
+       01 TARIFARIO-COUNT      PIC 9(4) VALUE 0.
+       01 Tarifa-Encontrada    PIC X VALUE "N".
+       01 Hora-Inicio-Punta    PIC 99 VALUE 7.
+       01 Hora-Fin-Punta       PIC 99 VALUE 9.
+       01 Recargo-Punta-Pct    PIC 999 VALUE 0.
+       01 Hora-Actual          PIC 99 VALUE 0.
+       01 WS-Hora-Sistema      PIC 9(8) VALUE 0.
        01 CATEGORIA      PIC X(10) VALUE SPACES.
        01 TARIFA         PIC X(10) VALUE SPACES.
        01 TOTAL          PIC 9(5) VALUE 0.
+       01 Modo-Operacion PIC X VALUE "B".
+       01 Fin-Archivo    PIC X VALUE "N".
+       01 Cuenta-TAG-ID  PIC X(6) VALUE SPACES.
+       01 WS-Cuentas-Tag-Status PIC XX VALUE "00".
+       01 WS-Tarifario-Status   PIC XX VALUE "00".
+       01 WS-Puntahora-Status   PIC XX VALUE "00".
+       01 WS-Exentos-Status     PIC XX VALUE "00".
+       01 WS-Peajelog-Status    PIC XX VALUE "00".
+       01 WS-Exentoslog-Status  PIC XX VALUE "00".
+       01 WS-Auditoria-Status   PIC XX VALUE "00".
+       01 WS-Rechazos-Status    PIC XX VALUE "00".
+       01 WS-Rechazo-Motivo PIC X(40)
+           VALUE "CATEGORIA/TARIFA NO ENCONTRADA".
+       01 Cantidad-Vehiculos-Tag PIC 9(5) VALUE ZEROS.
+       01 Cantidad-Ejes  PIC 9(2) VALUE 2.
+       01 Recargo-Por-Eje PIC 9(4) VALUE 500.
+       01 Tipo-Pago      PIC X(4) VALUE "CASH".
+       01 RECON-TABLE.
+           05 RECON-ENTRY OCCURS 40 TIMES INDEXED BY RC-IDX.
+               10 RC-CATEGORIA      PIC X(10).
+               10 RC-TARIFA         PIC X(10).
+               10 RC-CANTIDAD       PIC 9(5).
+               10 RC-REVENUE        PIC 9(7).
+       01 RECON-COUNT        PIC 9(4) VALUE 0.
+       01 Recon-Entrada-Encontrada PIC X VALUE "N".
+       01 Recon-Total-Cash   PIC 9(7) VALUE 0.
+       01 Recon-Total-Tag    PIC 9(7) VALUE 0.
+       01 Recon-Total-Vehiculos PIC 9(5) VALUE 0.
+       01 EXENTOS-TABLE.
+           05 EXENTO-ENTRY OCCURS 30 TIMES INDEXED BY EX-IDX.
+               10 EE-CATEGORIA      PIC X(10).
+               10 EE-VEHICULO-ID    PIC X(8).
+       01 EXENTOS-COUNT      PIC 9(4) VALUE 0.
+       01 Vehiculo-ID        PIC X(8) VALUE SPACES.
+       01 Es-Exento          PIC X VALUE "N".
+       01 WS-Fecha-Sistema   PIC 9(8) VALUE 0.
+       01 Operador           PIC X(10) VALUE SPACES.
+       01 Audit-Entrada      PIC X(40) VALUE SPACES.
+       01 Audit-Salida       PIC X(40) VALUE SPACES.
+       01 Recon-Fecha        PIC 9(8) VALUE 0.
+       01 Usar-Hora-Cruce    PIC X VALUE "N".
+       01 Hora-Cruce         PIC 99 VALUE 0.
+       01 Usar-Fecha-Cruce   PIC X VALUE "N".
+       01 Fecha-Cruce        PIC 9(8) VALUE 0.
 
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
+           PERFORM CARGAR-TARIFARIO.
+           PERFORM CARGAR-CONFIG-PUNTA.
+           PERFORM CARGAR-EXENTOS.
+           DISPLAY "Ingrese operador: ".
+           ACCEPT Operador.
+           DISPLAY "Modo (B = Boletera, T = Lote TAG, ".
+           DISPLAY "  R = Reconciliacion de turno): ".
+           ACCEPT Modo-Operacion.
+           EVALUATE Modo-Operacion
+               WHEN "T"
+               WHEN "t"
+                   PERFORM PROCESAR-LOTE-TAG
+               WHEN "R"
+               WHEN "r"
+                   PERFORM PROCESAR-RECONCILIACION
+               WHEN OTHER
+                   PERFORM PROCESAR-BOLETERA
+           END-EVALUATE.
+           PERFORM REGISTRAR-AUDITORIA.
+           STOP RUN.
+
+       REGISTRAR-AUDITORIA.
+           ACCEPT WS-Fecha-Sistema FROM DATE YYYYMMDD.
+           ACCEPT WS-Hora-Sistema FROM TIME.
+           OPEN EXTEND AUDITORIA-FILE.
+           IF WS-Auditoria-Status = "35"
+               OPEN OUTPUT AUDITORIA-FILE
+               CLOSE AUDITORIA-FILE
+               OPEN EXTEND AUDITORIA-FILE
+           END-IF.
+           MOVE "CALCULO-TARIFA" TO AU-PROGRAMA.
+           MOVE WS-Fecha-Sistema TO AU-FECHA.
+           MOVE WS-Hora-Sistema TO AU-HORA.
+           MOVE Operador TO AU-OPERADOR.
+           MOVE Audit-Entrada TO AU-ENTRADA.
+           MOVE Audit-Salida TO AU-SALIDA.
+           WRITE AUDITORIA-RECORD.
+           CLOSE AUDITORIA-FILE.
+
+       PROCESAR-BOLETERA.
            DISPLAY "Ingrese categoria: ".
            ACCEPT CATEGORIA.
+           DISPLAY "Ingrese patente/vehiculo: ".
+           ACCEPT Vehiculo-ID.
            DISPLAY "Ingrese tarifa: ".
            ACCEPT TARIFA.
-           
-           EVALUATE CATEGORIA
-               WHEN "auto" WHEN "camioneta"
-                   EVALUATE TARIFA
-                       WHEN "normal"
-                           MOVE 2000 TO TOTAL
-                       WHEN OTHER
-                           MOVE 3000 TO TOTAL
-                   END-EVALUATE
-               WHEN "moto"
-                   EVALUATE TARIFA
-                       WHEN "normal"
-                           MOVE 600 TO TOTAL
-                       WHEN OTHER
-                           MOVE 900 TO TOTAL
-                   END-EVALUATE
-               WHEN "camion" WHEN "bus"
-                   EVALUATE TARIFA
-                       WHEN "normal"
-                           MOVE 3500 TO TOTAL
-                       WHEN OTHER
-                           MOVE 5200 TO TOTAL
-                   END-EVALUATE
-           END-EVALUATE.
-           
+           MOVE 2 TO Cantidad-Ejes.
+           IF CATEGORIA = "camion" OR CATEGORIA = "bus"
+               DISPLAY "Ingrese cantidad de ejes: "
+               ACCEPT Cantidad-Ejes
+           END-IF.
+
+           MOVE "N" TO Usar-Hora-Cruce.
+           MOVE "N" TO Usar-Fecha-Cruce.
+           PERFORM CALCULAR-TARIFA.
+           MOVE "CASH" TO Tipo-Pago.
+           IF Es-Exento = "N"
+               PERFORM REGISTRAR-TRANSACCION-LOG
+           END-IF.
+
            DISPLAY "\n\n------ TICKET ------".
            DISPLAY "Categoria: " CATEGORIA.
            DISPLAY "Tarifa: " TARIFA.
            DISPLAY "Total $" TOTAL.
-           
-           STOP RUN.
+           STRING "CATEGORIA=" CATEGORIA " VEHICULO=" Vehiculo-ID
+               DELIMITED BY SIZE INTO Audit-Entrada.
+           STRING "TOTAL=" TOTAL DELIMITED BY SIZE INTO Audit-Salida.
+
+       CARGAR-TARIFARIO.
+           MOVE ZEROS TO TARIFARIO-COUNT.
+           MOVE "N" TO Fin-Archivo.
+           OPEN INPUT TARIFARIO-FILE.
+           IF WS-Tarifario-Status = "00"
+               PERFORM UNTIL Fin-Archivo = "Y"
+                   READ TARIFARIO-FILE
+                       AT END
+                           MOVE "Y" TO Fin-Archivo
+                       NOT AT END
+                           IF TARIFARIO-COUNT < 20
+                               ADD 1 TO TARIFARIO-COUNT
+                               SET TR-IDX TO TARIFARIO-COUNT
+                               MOVE TR-CATEGORIA TO TE-CATEGORIA(TR-IDX)
+                               MOVE TR-TARIFA-NORMAL
+                                   TO TE-TARIFA-NORMAL(TR-IDX)
+                               MOVE TR-TARIFA-ALZA
+                                   TO TE-TARIFA-ALZA(TR-IDX)
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE TARIFARIO-FILE
+           END-IF.
+           MOVE "N" TO Fin-Archivo.
+
+       CARGAR-CONFIG-PUNTA.
+           OPEN INPUT PUNTA-HORA-FILE.
+           IF WS-Puntahora-Status = "00"
+               READ PUNTA-HORA-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE PH-HORA-INICIO        TO Hora-Inicio-Punta
+                       MOVE PH-HORA-FIN           TO Hora-Fin-Punta
+                       MOVE PH-RECARGO-PORCENTAJE TO Recargo-Punta-Pct
+               END-READ
+               CLOSE PUNTA-HORA-FILE
+           END-IF.
+
+       CALCULAR-TARIFA.
+           MOVE "N" TO Es-Exento.
+           PERFORM VERIFICAR-EXENCION.
+           IF Es-Exento = "Y"
+               MOVE 0 TO TOTAL
+               PERFORM REGISTRAR-EXENCION-LOG
+           ELSE
+               IF TARIFA NOT = "normal" AND TARIFA NOT = "alza"
+                   MOVE 0 TO TOTAL
+                   MOVE "TARIFA INVALIDA" TO WS-Rechazo-Motivo
+                   PERFORM REGISTRAR-RECHAZO
+               ELSE
+                   MOVE "N" TO Tarifa-Encontrada
+                   PERFORM VARYING TR-IDX FROM 1 BY 1
+                       UNTIL TR-IDX > TARIFARIO-COUNT
+                       IF TE-CATEGORIA(TR-IDX) = CATEGORIA
+                           MOVE "Y" TO Tarifa-Encontrada
+                           IF TARIFA = "normal"
+                               MOVE TE-TARIFA-NORMAL(TR-IDX) TO TOTAL
+                           ELSE
+                               MOVE TE-TARIFA-ALZA(TR-IDX) TO TOTAL
+                           END-IF
+                           MOVE TARIFARIO-COUNT TO TR-IDX
+                       END-IF
+                   END-PERFORM
+                   IF Tarifa-Encontrada = "N"
+                       MOVE 0 TO TOTAL
+                       MOVE "CATEGORIA/TARIFA NO ENCONTRADA"
+                           TO WS-Rechazo-Motivo
+                       PERFORM REGISTRAR-RECHAZO
+                   ELSE
+                       PERFORM AJUSTAR-POR-EJES
+                       PERFORM APLICAR-RECARGO-PUNTA
+                   END-IF
+               END-IF
+           END-IF.
+
+       CARGAR-EXENTOS.
+           MOVE ZEROS TO EXENTOS-COUNT.
+           MOVE "N" TO Fin-Archivo.
+           OPEN INPUT EXENTOS-FILE.
+           IF WS-Exentos-Status = "00"
+               PERFORM UNTIL Fin-Archivo = "Y"
+                   READ EXENTOS-FILE
+                       AT END
+                           MOVE "Y" TO Fin-Archivo
+                       NOT AT END
+                           IF EXENTOS-COUNT < 30
+                               ADD 1 TO EXENTOS-COUNT
+                               SET EX-IDX TO EXENTOS-COUNT
+                               MOVE EX-CATEGORIA TO EE-CATEGORIA(EX-IDX)
+                               MOVE EX-VEHICULO-ID
+                                   TO EE-VEHICULO-ID(EX-IDX)
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE EXENTOS-FILE
+           END-IF.
+           MOVE "N" TO Fin-Archivo.
+
+       VERIFICAR-EXENCION.
+           PERFORM VARYING EX-IDX FROM 1 BY 1
+               UNTIL EX-IDX > EXENTOS-COUNT
+               IF EE-CATEGORIA(EX-IDX) = CATEGORIA
+                   AND EE-VEHICULO-ID(EX-IDX) = Vehiculo-ID
+                   MOVE "Y" TO Es-Exento
+                   MOVE EXENTOS-COUNT TO EX-IDX
+               END-IF
+           END-PERFORM.
+
+       REGISTRAR-EXENCION-LOG.
+           ACCEPT WS-Fecha-Sistema FROM DATE YYYYMMDD.
+           ACCEPT WS-Hora-Sistema FROM TIME.
+           OPEN EXTEND EXENTOS-LOG-FILE.
+           IF WS-Exentoslog-Status = "35"
+               OPEN OUTPUT EXENTOS-LOG-FILE
+               CLOSE EXENTOS-LOG-FILE
+               OPEN EXTEND EXENTOS-LOG-FILE
+           END-IF.
+           MOVE CATEGORIA TO EL-CATEGORIA.
+           MOVE Vehiculo-ID TO EL-VEHICULO-ID.
+           MOVE WS-Fecha-Sistema TO EL-FECHA.
+           MOVE WS-Hora-Sistema TO EL-HORA.
+           WRITE EXENTO-LOG-RECORD.
+           CLOSE EXENTOS-LOG-FILE.
+
+       AJUSTAR-POR-EJES.
+           IF (CATEGORIA = "camion" OR CATEGORIA = "bus")
+               AND Cantidad-Ejes > 12
+               MOVE "CANTIDAD DE EJES FUERA DE RANGO"
+                   TO WS-Rechazo-Motivo
+               PERFORM REGISTRAR-RECHAZO
+               MOVE 2 TO Cantidad-Ejes
+           END-IF.
+           IF (CATEGORIA = "camion" OR CATEGORIA = "bus")
+               AND Cantidad-Ejes > 2
+               COMPUTE TOTAL = TOTAL +
+                   ((Cantidad-Ejes - 2) * Recargo-Por-Eje)
+                   ON SIZE ERROR
+                       MOVE "DESBORDE EN TOTAL POR EJES"
+                           TO WS-Rechazo-Motivo
+                       PERFORM REGISTRAR-RECHAZO
+                       MOVE 0 TO TOTAL
+               END-COMPUTE
+           END-IF.
+
+       APLICAR-RECARGO-PUNTA.
+           IF Usar-Hora-Cruce = "Y"
+               MOVE Hora-Cruce TO Hora-Actual
+           ELSE
+               ACCEPT WS-Hora-Sistema FROM TIME
+               DIVIDE WS-Hora-Sistema BY 1000000 GIVING Hora-Actual
+           END-IF.
+           IF Hora-Actual >= Hora-Inicio-Punta
+               AND Hora-Actual < Hora-Fin-Punta
+               COMPUTE TOTAL = TOTAL + (TOTAL * Recargo-Punta-Pct / 100)
+                   ON SIZE ERROR
+                       MOVE "DESBORDE EN TOTAL POR RECARGO PUNTA"
+                           TO WS-Rechazo-Motivo
+                       PERFORM REGISTRAR-RECHAZO
+                       MOVE 0 TO TOTAL
+               END-COMPUTE
+           END-IF.
+
+       PROCESAR-LOTE-TAG.
+           MOVE ZEROS TO Cantidad-Vehiculos-Tag.
+           MOVE "N" TO Fin-Archivo.
+           MOVE "normal" TO TARIFA.
+           OPEN INPUT TAG-TRANS-FILE.
+           PERFORM ABRIR-CUENTAS-TAG.
+           PERFORM UNTIL Fin-Archivo = "Y"
+               READ TAG-TRANS-FILE
+                   AT END
+                       MOVE "Y" TO Fin-Archivo
+                   NOT AT END
+                       PERFORM PROCESAR-VEHICULO-TAG
+               END-READ
+           END-PERFORM.
+           CLOSE TAG-TRANS-FILE.
+           CLOSE CUENTAS-TAG-FILE.
+           DISPLAY "Lote TAG procesado. Vehiculos: "
+               Cantidad-Vehiculos-Tag.
+           STRING "LOTE TAG VEHICULOS=" Cantidad-Vehiculos-Tag
+               DELIMITED BY SIZE INTO Audit-Entrada.
+           MOVE "VER PEAJELOG.DAT" TO Audit-Salida.
+
+       PROCESAR-VEHICULO-TAG.
+           MOVE TT-CATEGORIA TO CATEGORIA.
+           MOVE TT-PATENTE TO Vehiculo-ID.
+           MOVE TT-CANTIDAD-EJES TO Cantidad-Ejes.
+           IF Cantidad-Ejes = 0
+               MOVE 2 TO Cantidad-Ejes
+           END-IF.
+           MOVE "Y" TO Usar-Hora-Cruce.
+           MOVE TT-HORA-CRUCE TO Hora-Cruce.
+           MOVE "Y" TO Usar-Fecha-Cruce.
+           MOVE TT-FECHA-CRUCE TO Fecha-Cruce.
+           PERFORM CALCULAR-TARIFA.
+           MOVE TT-CUENTA-ID TO Cuenta-TAG-ID.
+           PERFORM POSTEAR-CUENTA-TAG.
+           MOVE "TAG" TO Tipo-Pago.
+           IF Es-Exento = "N"
+               PERFORM REGISTRAR-TRANSACCION-LOG
+           END-IF.
+           ADD 1 TO Cantidad-Vehiculos-Tag.
+
+       ABRIR-CUENTAS-TAG.
+           OPEN I-O CUENTAS-TAG-FILE.
+           IF WS-Cuentas-Tag-Status = "35"
+               OPEN OUTPUT CUENTAS-TAG-FILE
+               CLOSE CUENTAS-TAG-FILE
+               OPEN I-O CUENTAS-TAG-FILE
+           END-IF.
+
+       POSTEAR-CUENTA-TAG.
+           MOVE Cuenta-TAG-ID TO CT-CUENTA-ID.
+           READ CUENTAS-TAG-FILE
+               INVALID KEY
+                   MOVE Cuenta-TAG-ID TO CT-CUENTA-ID
+                   MOVE TT-PATENTE TO CT-PATENTE
+                   MOVE TOTAL TO CT-SALDO
+                   WRITE CUENTA-TAG-RECORD
+               NOT INVALID KEY
+                   ADD TOTAL TO CT-SALDO
+                   REWRITE CUENTA-TAG-RECORD
+           END-READ.
+
+       REGISTRAR-RECHAZO.
+           ACCEPT WS-Fecha-Sistema FROM DATE YYYYMMDD.
+           ACCEPT WS-Hora-Sistema FROM TIME.
+           OPEN EXTEND RECHAZOS-FILE.
+           IF WS-Rechazos-Status = "35"
+               OPEN OUTPUT RECHAZOS-FILE
+               CLOSE RECHAZOS-FILE
+               OPEN EXTEND RECHAZOS-FILE
+           END-IF.
+           MOVE "CALCULO-TARIFA" TO RZ-PROGRAMA.
+           MOVE WS-Fecha-Sistema TO RZ-FECHA.
+           MOVE WS-Hora-Sistema TO RZ-HORA.
+           MOVE Operador TO RZ-OPERADOR.
+           MOVE WS-Rechazo-Motivo TO RZ-MOTIVO.
+           STRING "CATEGORIA=" CATEGORIA " TARIFA=" TARIFA
+               DELIMITED BY SIZE INTO RZ-DETALLE.
+           WRITE RECHAZO-RECORD.
+           CLOSE RECHAZOS-FILE.
+
+       REGISTRAR-TRANSACCION-LOG.
+           IF Usar-Fecha-Cruce = "Y"
+               MOVE Fecha-Cruce TO WS-Fecha-Sistema
+           ELSE
+               ACCEPT WS-Fecha-Sistema FROM DATE YYYYMMDD
+           END-IF.
+           OPEN EXTEND PEAJE-LOG-FILE.
+           IF WS-Peajelog-Status = "35"
+               OPEN OUTPUT PEAJE-LOG-FILE
+               CLOSE PEAJE-LOG-FILE
+               OPEN EXTEND PEAJE-LOG-FILE
+           END-IF.
+           MOVE CATEGORIA TO PL-CATEGORIA.
+           MOVE TARIFA TO PL-TARIFA.
+           MOVE TOTAL TO PL-TOTAL.
+           MOVE Tipo-Pago TO PL-TIPO-PAGO.
+           MOVE WS-Fecha-Sistema TO PL-FECHA.
+           IF Tipo-Pago = "TAG"
+               MOVE Cuenta-TAG-ID TO PL-CUENTA-ID
+           ELSE
+               MOVE SPACES TO PL-CUENTA-ID
+           END-IF.
+           WRITE PEAJE-LOG-RECORD.
+           CLOSE PEAJE-LOG-FILE.
+
+       PROCESAR-RECONCILIACION.
+           MOVE ZEROS TO RECON-COUNT.
+           MOVE ZEROS TO Recon-Total-Cash.
+           MOVE ZEROS TO Recon-Total-Tag.
+           MOVE ZEROS TO Recon-Total-Vehiculos.
+           MOVE "N" TO Fin-Archivo.
+           ACCEPT WS-Fecha-Sistema FROM DATE YYYYMMDD.
+           MOVE WS-Fecha-Sistema TO Recon-Fecha.
+           DISPLAY "Fecha del turno a reconciliar (AAAAMMDD, ".
+           DISPLAY "0 = hoy " Recon-Fecha "): ".
+           ACCEPT Recon-Fecha.
+           IF Recon-Fecha = 0
+               MOVE WS-Fecha-Sistema TO Recon-Fecha
+           END-IF.
+           OPEN INPUT PEAJE-LOG-FILE.
+           IF WS-Peajelog-Status = "00"
+               PERFORM UNTIL Fin-Archivo = "Y"
+                   READ PEAJE-LOG-FILE
+                       AT END
+                           MOVE "Y" TO Fin-Archivo
+                       NOT AT END
+                           IF PL-FECHA = Recon-Fecha
+                               PERFORM ACUMULAR-RECONCILIACION
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE PEAJE-LOG-FILE
+           END-IF.
+           PERFORM IMPRIMIR-RECONCILIACION.
+
+       ACUMULAR-RECONCILIACION.
+           ADD 1 TO Recon-Total-Vehiculos.
+           IF PL-TIPO-PAGO = "TAG"
+               ADD PL-TOTAL TO Recon-Total-Tag
+           ELSE
+               ADD PL-TOTAL TO Recon-Total-Cash
+           END-IF.
+           MOVE "N" TO Recon-Entrada-Encontrada.
+           PERFORM VARYING RC-IDX FROM 1 BY 1
+               UNTIL RC-IDX > RECON-COUNT
+               IF RC-CATEGORIA(RC-IDX) = PL-CATEGORIA
+                   AND RC-TARIFA(RC-IDX) = PL-TARIFA
+                   MOVE "Y" TO Recon-Entrada-Encontrada
+                   ADD 1 TO RC-CANTIDAD(RC-IDX)
+                   ADD PL-TOTAL TO RC-REVENUE(RC-IDX)
+                   MOVE RECON-COUNT TO RC-IDX
+               END-IF
+           END-PERFORM.
+           IF Recon-Entrada-Encontrada = "N"
+               AND RECON-COUNT < 40
+               ADD 1 TO RECON-COUNT
+               SET RC-IDX TO RECON-COUNT
+               MOVE PL-CATEGORIA TO RC-CATEGORIA(RC-IDX)
+               MOVE PL-TARIFA TO RC-TARIFA(RC-IDX)
+               MOVE 1 TO RC-CANTIDAD(RC-IDX)
+               MOVE PL-TOTAL TO RC-REVENUE(RC-IDX)
+           END-IF.
 
+       IMPRIMIR-RECONCILIACION.
+           DISPLAY "\n\n------ CIERRE DE TURNO ------".
+           PERFORM VARYING RC-IDX FROM 1 BY 1
+               UNTIL RC-IDX > RECON-COUNT
+               DISPLAY RC-CATEGORIA(RC-IDX) " / " RC-TARIFA(RC-IDX)
+                   ": " RC-CANTIDAD(RC-IDX) " vehiculos, $"
+                   RC-REVENUE(RC-IDX)
+           END-PERFORM.
+           DISPLAY "Total vehiculos: " Recon-Total-Vehiculos.
+           DISPLAY "Total efectivo (CASH): $" Recon-Total-Cash.
+           DISPLAY "Total cuentas TAG: $" Recon-Total-Tag.
+           STRING "RECONCILIACION VEHICULOS=" Recon-Total-Vehiculos
+               DELIMITED BY SIZE INTO Audit-Entrada.
+           STRING "CASH=" Recon-Total-Cash " TAG=" Recon-Total-Tag
+               DELIMITED BY SIZE INTO Audit-Salida.
